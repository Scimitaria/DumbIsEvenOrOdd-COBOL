@@ -2,25 +2,166 @@
        PROGRAM-ID. Dumb.
        AUTHOR. Scimitaria.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditLog ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+           SELECT SysIn ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SysIn-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD AuditLog.
+       01 AuditLine PIC X(100).
+       FD SysIn.
+       01 SysInLine PIC X(38).
+
        WORKING-STORAGE SECTION.
        01 Arg  PIC X(38).
        01 Num  PIC 9(38).
+       01 Sentinel-Value PIC X(38) VALUE "END".
+       01 Arg-Is-Valid PIC X VALUE "Y".
+       01 Result-Label PIC X(10).
+       01 Num-Quotient PIC 9(38).
+       01 Num-Remainder PIC 9(4).
+       01 WS-Num-Edit PIC Z(37)9.
+       01 WS-Rule-Matched PIC X.
+       01 WS-Timestamp PIC X(21).
+       01 WS-Audit-Status PIC XX.
+       01 WS-SysIn-Status PIC XX.
+       01 WS-EOF-SysIn PIC X VALUE "N".
+           88 EOF-SysIn VALUE "Y".
+
+       COPY "CLASSRULE.cpy".
 
        PROCEDURE DIVISION.
+       0100-LOAD-RULE-TABLE.
+           MOVE 2 TO CLASS-RULE-COUNT
+           MOVE "even" TO CR-LABEL(1)
+           MOVE 2 TO CR-DIVISOR(1)
+           MOVE 0 TO CR-REMAINDER(1)
+           MOVE "odd" TO CR-LABEL(2)
+           MOVE 2 TO CR-DIVISOR(2)
+           MOVE 1 TO CR-REMAINDER(2)
+           MOVE SPACES TO CR-DEFAULT-LABEL.
+       0150-OPEN-AUDIT-LOG.
+           OPEN EXTEND AuditLog.
+           IF WS-Audit-Status NOT = "00"
+               OPEN OUTPUT AuditLog
+               CLOSE AuditLog
+               OPEN EXTEND AuditLog
+           END-IF.
+       MAIN-LOGIC.
+           PERFORM 0100-LOAD-RULE-TABLE.
+           PERFORM 0150-OPEN-AUDIT-LOG.
            ACCEPT Arg FROM COMMAND-LINE.
-           UNSTRING Arg DELIMITED BY SPACE INTO Num.
+           IF Arg = SPACES
+               PERFORM 0900-INTERACTIVE-LOOP
+           ELSE
+               PERFORM 0200-VALIDATE-ARG
+               IF Arg-Is-Valid = "Y"
+                   UNSTRING Arg DELIMITED BY SPACE
+                       INTO Num
+                   PERFORM 0300-CLASSIFY-NUM
+                   PERFORM 0600-WRITE-AUDIT
+               END-IF
+           END-IF.
+           CLOSE AuditLog.
+           STOP RUN.
+
+       0900-INTERACTIVE-LOOP.
+           OPEN INPUT SysIn.
+           IF WS-SysIn-Status NOT = "00"
+               SET EOF-SysIn TO TRUE
+           END-IF.
+           PERFORM UNTIL EOF-SysIn
+               DISPLAY "Enter a number (END to quit):"
+               READ SysIn INTO Arg
+               IF WS-SysIn-Status NOT = "00"
+                   SET EOF-SysIn TO TRUE
+               ELSE
+                   IF Arg = Sentinel-Value
+                       SET EOF-SysIn TO TRUE
+                   ELSE
+                       PERFORM 0200-VALIDATE-ARG
+                       IF Arg-Is-Valid = "Y"
+                           UNSTRING Arg
+                             DELIMITED BY SPACE
+                               INTO Num
+                           PERFORM 0300-CLASSIFY-NUM
+                           PERFORM 0600-WRITE-AUDIT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE SysIn.
+
+       0200-VALIDATE-ARG.
+           MOVE "Y" TO Arg-Is-Valid.
+           MOVE 0 TO RETURN-CODE.
+           IF Arg = SPACES
+               OR FUNCTION TRIM(Arg) IS NOT NUMERIC
+           DISPLAY "Dumb: rejected - invalid Arg: "
+               Arg
+               MOVE "N" TO Arg-Is-Valid
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       0300-CLASSIFY-NUM.
            EVALUATE Num
-             WHEN 0 DISPLAY "0 is even"
-             WHEN 1 DISPLAY "1 is odd"
-             WHEN 2 DISPLAY "2 is even"
-             WHEN 3 DISPLAY "3 is odd"
-             WHEN 4 DISPLAY "4 is even"
-             WHEN 5 DISPLAY "5 is odd"
-             WHEN 6 DISPLAY "6 is even"
-             WHEN 7 DISPLAY "7 is odd"
-             WHEN 8 DISPLAY "8 is even"
-             WHEN 9 DISPLAY "9 is odd"
-             WHEN 10 DISPLAY "10 is even"
-           END-EVALUATE
-       STOP RUN.
+             WHEN 1 MOVE "odd" TO Result-Label
+             WHEN 2 MOVE "even" TO Result-Label
+             WHEN 3 MOVE "odd" TO Result-Label
+             WHEN 4 MOVE "even" TO Result-Label
+             WHEN 5 MOVE "odd" TO Result-Label
+             WHEN 6 MOVE "even" TO Result-Label
+             WHEN 7 MOVE "odd" TO Result-Label
+             WHEN 8 MOVE "even" TO Result-Label
+             WHEN 9 MOVE "odd" TO Result-Label
+             WHEN 10 MOVE "even" TO Result-Label
+             WHEN OTHER
+               MOVE "N" TO WS-Rule-Matched
+               PERFORM VARYING CR-IDX FROM 1 BY 1
+                 UNTIL CR-IDX > CLASS-RULE-COUNT
+                 DIVIDE Num BY CR-DIVISOR(CR-IDX)
+                   GIVING Num-Quotient
+                   REMAINDER Num-Remainder
+                 IF Num-Remainder =
+                     CR-REMAINDER(CR-IDX)
+                   MOVE CR-LABEL(CR-IDX)
+                     TO Result-Label
+                   MOVE "Y" TO WS-Rule-Matched
+                   EXIT PERFORM
+                 END-IF
+               END-PERFORM
+               IF WS-Rule-Matched NOT = "Y"
+                 IF CR-DEFAULT-LABEL = SPACES
+                   MOVE Num TO WS-Num-Edit
+                   MOVE FUNCTION TRIM(WS-Num-Edit)
+                     TO Result-Label
+                 ELSE
+                   MOVE CR-DEFAULT-LABEL
+                     TO Result-Label
+                 END-IF
+               END-IF
+           END-EVALUATE.
+           MOVE Num TO WS-Num-Edit.
+           DISPLAY FUNCTION TRIM(WS-Num-Edit)
+               " is " FUNCTION TRIM(Result-Label).
+
+       0600-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE
+               TO WS-Timestamp.
+           MOVE SPACES TO AuditLine.
+           STRING WS-Timestamp DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(Arg)
+                      DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(Result-Label)
+                      DELIMITED BY SIZE
+               INTO AuditLine
+           WRITE AuditLine.
