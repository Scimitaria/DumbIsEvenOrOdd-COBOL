@@ -0,0 +1,51 @@
+//DRIVER   JOB (ACCTNO),'DUMBISEVEN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DRIVER - run Generator, compile the dumb.cbl it produces,
+//* and run Dumb, each step gated on the condition code of the
+//* one before it so a Generator failure (or a failed compile)
+//* can never cascade into compiling or running garbage.
+//*
+//* GENSTEP  - runs Generator against GENREQ (req 000 batch
+//*            request file), GENCKPT (req 001 checkpoint), and
+//*            GENRULES (req 008 externalized classification
+//*            rules). Abnormal RC stops the job before COMPSTEP.
+//* COMPSTEP - compiles/link-edits the dumb.cbl GENSTEP just
+//*            wrote, via the installation's COBOL compile and
+//*            link-edit cataloged procedure. Skipped entirely
+//*            if GENSTEP did not end RC=0.
+//* RUNSTEP  - executes the freshly-built Dumb load module.
+//*            Skipped if either prior step failed. No argument is
+//*            passed on the EXEC, so Dumb reads its values from
+//*            SYSIN in interactive mode; the in-stream data must
+//*            end with an END record or the loop (correctly) just
+//*            sits there waiting for the next SYSIN line forever.
+//*--------------------------------------------------------------*
+//GENSTEP  EXEC PGM=GENERATOR
+//STEPLIB  DD DSN=DUMBISEV.LOAD,DISP=SHR
+//GENREQ   DD DSN=DUMBISEV.GENERATOR.REQUESTS,DISP=SHR
+//GENCKPT  DD DSN=DUMBISEV.GENERATOR.CKPT,DISP=SHR
+//GENRPT   DD DSN=DUMBISEV.GENERATOR.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//GENRULES DD DSN=DUMBISEV.GENERATOR.RULES,DISP=SHR
+//DUMBCBL  DD DSN=DUMBISEV.SOURCE(DUMB),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//COMPSTEP EXEC IGYWCL,COND=(0,NE,GENSTEP)
+//COBOL.SYSIN DD DSN=DUMBISEV.SOURCE(DUMB),DISP=SHR
+//COBOL.SYSLIB DD DSN=DUMBISEV.COPYLIB,DISP=SHR
+//LKED.SYSLMOD DD DSN=DUMBISEV.LOAD(DUMB),DISP=SHR
+//*
+//RUNSTEP  EXEC PGM=DUMB,COND=((0,NE,GENSTEP),(0,NE,COMPSTEP))
+//STEPLIB  DD DSN=DUMBISEV.LOAD,DISP=SHR
+//AUDITLOG DD DSN=DUMBISEV.DUMB.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+7
+END
+/*
