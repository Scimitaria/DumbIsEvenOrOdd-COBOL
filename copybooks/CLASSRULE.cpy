@@ -0,0 +1,16 @@
+      *>--------------------------------------------------------
+      *> CLASSRULE.cpy
+      *> Shared classification-rule table: a small ordered list
+      *> of label/divisor/remainder triples used to classify a
+      *> whole number (parity, FizzBuzz, or any future N-way
+      *> modulus-based rule). Entries are tested in order, first
+      *> match wins. If nothing matches and CR-DEFAULT-LABEL is
+      *> SPACES, the number itself is used as the label.
+      *>--------------------------------------------------------
+       01 CLASS-RULE-TABLE.
+           05 CLASS-RULE-ENTRY OCCURS 5 TIMES INDEXED BY CR-IDX.
+               10 CR-LABEL     PIC X(10).
+               10 CR-DIVISOR   PIC 9(4).
+               10 CR-REMAINDER PIC 9(4).
+           05 CLASS-RULE-COUNT PIC 9(2).
+       01 CR-DEFAULT-LABEL PIC X(10).
