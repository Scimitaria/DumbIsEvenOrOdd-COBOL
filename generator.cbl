@@ -5,31 +5,456 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT dumb ASSIGN TO "dumb.cbl"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Requests ASSIGN TO "GENREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Requests-Status.
+           SELECT OutFile ASSIGN TO DYNAMIC WS-Output-Name
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OutFile-Status.
+           SELECT Checkpoint ASSIGN TO "GENCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Ckpt-Status.
+           SELECT RptFile ASSIGN TO "GENRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Rpt-Status.
+           SELECT RuleFile ASSIGN TO "GENRULES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RuleFile-Status.
 
        DATA DIVISION.
        FILE SECTION.
-       FD dumb.
+       FD Requests.
+       01 RequestLine PIC X(120).
+
+       FD OutFile.
        01 lineText PIC X(180).
+
+       FD Checkpoint.
+       01 CheckpointLine PIC X(160).
+
+       FD RptFile.
+       01 ReportLine PIC X(120).
+
+       FD RuleFile.
+       01 RuleFileLine PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 Arg    PIC X(18).
-       01 num    PIC 9(18).
-       01 idx    PIC 9(18).
-       01 idx-text PIC Z(18).
-       01 isEven PIC X(5)  VALUE "odd".
-       01 toggle PIC S9    VALUE 1.
+       01 WS-Requests-Status   PIC XX.
+       01 WS-Ckpt-Status       PIC XX.
+       01 WS-Rpt-Status        PIC XX.
+       01 WS-OutFile-Status    PIC XX.
+       01 WS-RuleFile-Status   PIC XX.
+
+       01 WS-EOF-Requests      PIC X VALUE "N".
+           88 EOF-Requests         VALUE "Y".
+       01 WS-EOF-Checkpoint    PIC X VALUE "N".
+           88 EOF-Checkpoint       VALUE "Y".
+       01 WS-EOF-RuleFile      PIC X VALUE "N".
+           88 EOF-RuleFile          VALUE "Y".
+
+      *>--- one parsed transaction from the requests file ------
+       01 REQ-MODE             PIC X(1).
+       01 REQ-RULE             PIC X(10).
+       01 REQ-UPPER-TEXT       PIC X(18).
+       01 WS-Upper-Bound       PIC 9(18).
+       01 WS-Output-Name       PIC X(60).
+
+      *>--- checkpoint/restart state, keyed per output-name so a
+      *>multi-request batch tracks every request independently
+      *>instead of sharing one global checkpoint slot ------------
+       01 CKPT-TABLE.
+           05 CKPT-ENTRY OCCURS 200 TIMES INDEXED BY CKPT-IDX.
+               10 CKPT-NAME       PIC X(60).
+               10 CKPT-BOUND      PIC 9(18).
+               10 CKPT-LAST-IDX   PIC 9(18).
+               10 CKPT-COMPLETE   PIC X(1).
+               10 CKPT-EVEN-COUNT PIC 9(18).
+               10 CKPT-ODD-COUNT  PIC 9(18).
+       01 CKPT-TABLE-COUNT     PIC 9(4) VALUE 0.
+       01 CKPT-MATCH-IDX       PIC 9(4) VALUE 0.
+       01 CKPT-NAME-IN         PIC X(60).
+       01 CKPT-BOUND-TEXT      PIC X(18).
+       01 CKPT-LAST-IDX-TEXT   PIC X(18).
+       01 CKPT-COMPLETE-IN     PIC X(1).
+       01 CKPT-EVEN-TEXT       PIC X(18).
+       01 CKPT-ODD-TEXT        PIC X(18).
+
+       01 WS-Skip-Request      PIC X VALUE "N".
+           88 Skip-Request         VALUE "Y".
+       01 WS-Resume-Request    PIC X VALUE "N".
+           88 Resume-Request       VALUE "Y".
+
+      *>--- idx loop / generation working fields -----------------
+       01 idx                  PIC 9(18).
+       01 idx-text              PIC Z(17)9.
+       01 WS-Start-Idx          PIC 9(18).
+       01 WS-Label              PIC X(10).
+       01 WS-Rule-Matched       PIC X(1).
+       01 WS-Quotient           PIC 9(18).
+       01 WS-Remainder          PIC 9(4).
+       01 WS-Conv-Text          PIC Z(17)9.
+       01 WS-Conv-Text2         PIC Z(17)9.
+
+      *>--- rule-definition fields, loaded from GENRULES so a new
+      *>classification job is a data-file edit, not a Generator
+      *>source change (see 0300-LOAD-RULE-TABLE) ------------------
+       01 WS-Rule-Field-1       PIC X(10).
+       01 WS-Rule-Field-2       PIC X(10).
+       01 WS-Rule-Field-3       PIC X(10).
+       01 WS-Rule-Field-4       PIC X(4).
+       01 WS-Rule-Field-5       PIC X(4).
+
+      *>--- summary-report counters -------------------------------
+       01 WS-Even-Count         PIC 9(18).
+       01 WS-Odd-Count          PIC 9(18).
+       01 WS-Highest-Idx        PIC 9(18).
+       01 WS-Gen-Date           PIC X(8).
+       01 WS-Even-Text          PIC Z(17)9.
+       01 WS-Odd-Text           PIC Z(17)9.
+       01 WS-Highest-Text       PIC Z(17)9.
+
+       COPY "CLASSRULE.cpy".
 
        PROCEDURE DIVISION.
-      *Clear file
-           OPEN OUTPUT dumb.
-           CLOSE dumb.     
-      *Prep file for appending
-           OPEN EXTEND dumb.
-           ACCEPT Arg FROM COMMAND-LINE.
-           UNSTRING Arg DELIMITED BY SPACE INTO Num.
-
-      *Append header
+       0000-MAIN-CONTROL.
+           PERFORM 0100-LOAD-CHECKPOINT
+      *>Clear the report so it reflects only this run
+           OPEN OUTPUT RptFile.
+           CLOSE RptFile.
+
+           OPEN INPUT Requests
+           IF WS-Requests-Status NOT = "00"
+               SET EOF-Requests TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           PERFORM UNTIL EOF-Requests
+               READ Requests
+                   AT END SET EOF-Requests TO TRUE
+                   NOT AT END PERFORM 0200-PROCESS-REQUEST
+               END-READ
+           END-PERFORM
+           CLOSE Requests
+           STOP RUN.
+
+      *>Load every row GENCKPT holds (not just the first) into the
+      *>in-memory CKPT-TABLE, keyed by output-name, so each
+      *>request in the batch can be skipped/resumed/run fresh on
+      *>its own merits regardless of what order the requests or
+      *>the checkpoint rows appear in.
+       0100-LOAD-CHECKPOINT.
+           MOVE 0 TO CKPT-TABLE-COUNT
+           OPEN INPUT Checkpoint
+           IF WS-Ckpt-Status = "00"
+               PERFORM UNTIL EOF-Checkpoint
+                   READ Checkpoint
+                       AT END SET EOF-Checkpoint TO TRUE
+                       NOT AT END PERFORM 0110-LOAD-CHECKPOINT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE Checkpoint
+           END-IF.
+
+       0110-LOAD-CHECKPOINT-LINE.
+           IF CKPT-TABLE-COUNT < 200
+               MOVE SPACES TO CKPT-NAME-IN CKPT-BOUND-TEXT
+                   CKPT-LAST-IDX-TEXT CKPT-COMPLETE-IN
+                   CKPT-EVEN-TEXT CKPT-ODD-TEXT
+               UNSTRING CheckpointLine DELIMITED BY ","
+                   INTO CKPT-NAME-IN CKPT-BOUND-TEXT
+                       CKPT-LAST-IDX-TEXT CKPT-COMPLETE-IN
+                       CKPT-EVEN-TEXT CKPT-ODD-TEXT
+               ADD 1 TO CKPT-TABLE-COUNT
+               MOVE CKPT-NAME-IN TO CKPT-NAME(CKPT-TABLE-COUNT)
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(CKPT-BOUND-TEXT))
+                   TO CKPT-BOUND(CKPT-TABLE-COUNT)
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(CKPT-LAST-IDX-TEXT))
+                   TO CKPT-LAST-IDX(CKPT-TABLE-COUNT)
+               MOVE CKPT-COMPLETE-IN TO CKPT-COMPLETE(CKPT-TABLE-COUNT)
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(CKPT-EVEN-TEXT))
+                   TO CKPT-EVEN-COUNT(CKPT-TABLE-COUNT)
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(CKPT-ODD-TEXT))
+                   TO CKPT-ODD-COUNT(CKPT-TABLE-COUNT)
+           END-IF.
+
+       0200-PROCESS-REQUEST.
+           PERFORM 0210-PARSE-REQUEST-LINE
+           PERFORM 0220-CHECK-SKIP-OR-RESUME
+           IF NOT Skip-Request
+               PERFORM 0300-LOAD-RULE-TABLE
+               IF Resume-Request
+                   MOVE CKPT-EVEN-COUNT(CKPT-MATCH-IDX) TO WS-Even-Count
+                   MOVE CKPT-ODD-COUNT(CKPT-MATCH-IDX) TO WS-Odd-Count
+                   MOVE CKPT-LAST-IDX(CKPT-MATCH-IDX) TO WS-Highest-Idx
+               ELSE
+                   MOVE 0 TO WS-Even-Count
+                   MOVE 0 TO WS-Odd-Count
+                   MOVE 0 TO WS-Highest-Idx
+               END-IF
+               IF REQ-MODE = "F" OR REQ-MODE = "f"
+                   PERFORM 0500-GENERATE-CSV
+               ELSE
+                   PERFORM 0400-GENERATE-COBOL
+               END-IF
+               PERFORM 0700-WRITE-REPORT
+           END-IF.
+
+       0210-PARSE-REQUEST-LINE.
+           MOVE SPACES TO REQ-MODE REQ-RULE REQ-UPPER-TEXT
+               WS-Output-Name
+           UNSTRING RequestLine DELIMITED BY ","
+               INTO REQ-MODE REQ-RULE REQ-UPPER-TEXT WS-Output-Name
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(REQ-UPPER-TEXT))
+               TO WS-Upper-Bound.
+
+      *>Find (or create) this output-name's slot in CKPT-TABLE and
+      *>decide skip/resume/fresh purely from that one slot's own
+      *>bound/complete fields - an unrelated request elsewhere in
+      *>the table never affects this decision.
+       0220-CHECK-SKIP-OR-RESUME.
+           MOVE "N" TO WS-Skip-Request
+           MOVE "N" TO WS-Resume-Request
+           MOVE 1 TO WS-Start-Idx
+           PERFORM 0335-FIND-OR-ADD-CKPT-ENTRY
+           IF CKPT-MATCH-IDX = 0
+      *>Checkpoint table is full (200 distinct output names already
+      *>tracked) and this output name isn't one of them: there is no
+      *>slot to index into, so skip rather than reference CKPT-BOUND(0).
+               DISPLAY "Generator: checkpoint table full, skipping: "
+                   FUNCTION TRIM(WS-Output-Name)
+               MOVE "Y" TO WS-Skip-Request
+               MOVE 16 TO RETURN-CODE
+           ELSE
+           IF CKPT-BOUND(CKPT-MATCH-IDX) = WS-Upper-Bound
+               IF CKPT-COMPLETE(CKPT-MATCH-IDX) = "Y"
+                   MOVE "Y" TO WS-Skip-Request
+               ELSE
+                   MOVE "Y" TO WS-Resume-Request
+                   COMPUTE WS-Start-Idx =
+                       CKPT-LAST-IDX(CKPT-MATCH-IDX) + 1
+               END-IF
+           ELSE
+      *>Upper bound changed since the last checkpoint for this
+      *>output name (or this is a brand-new entry): the prior
+      *>state no longer applies, so start over from idx 1.
+               MOVE WS-Upper-Bound TO CKPT-BOUND(CKPT-MATCH-IDX)
+               MOVE 0 TO CKPT-LAST-IDX(CKPT-MATCH-IDX)
+               MOVE "N" TO CKPT-COMPLETE(CKPT-MATCH-IDX)
+               MOVE 0 TO CKPT-EVEN-COUNT(CKPT-MATCH-IDX)
+               MOVE 0 TO CKPT-ODD-COUNT(CKPT-MATCH-IDX)
+           END-IF
+           END-IF.
+
+      *>Populate the shared classification-rule table for this
+      *>request by reading the matching rows out of RuleFile
+      *>(GENRULES) instead of hand-editing this paragraph. A RULE
+      *>row contributes one label/divisor/remainder entry; a
+      *>DEFAULT row sets the fallback label for that rule name.
+      *>Adding a new classification job (a third rule set, a
+      *>different divisor scheme, etc.) is a GENRULES edit, not a
+      *>Generator recompile.
+       0300-LOAD-RULE-TABLE.
+           MOVE 0 TO CLASS-RULE-COUNT
+           MOVE SPACES TO CR-DEFAULT-LABEL
+           MOVE "N" TO WS-EOF-RuleFile
+           OPEN INPUT RuleFile
+           IF WS-RuleFile-Status = "00"
+               PERFORM UNTIL EOF-RuleFile
+                   READ RuleFile
+                       AT END SET EOF-RuleFile TO TRUE
+                       NOT AT END PERFORM 0305-LOAD-RULE-FILE-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE RuleFile
+           END-IF.
+
+       0305-LOAD-RULE-FILE-LINE.
+           MOVE SPACES TO WS-Rule-Field-1 WS-Rule-Field-2
+               WS-Rule-Field-3 WS-Rule-Field-4 WS-Rule-Field-5
+           UNSTRING RuleFileLine DELIMITED BY ","
+               INTO WS-Rule-Field-1 WS-Rule-Field-2 WS-Rule-Field-3
+                   WS-Rule-Field-4 WS-Rule-Field-5
+           IF FUNCTION TRIM(FUNCTION UPPER-CASE(WS-Rule-Field-1)) =
+                   FUNCTION TRIM(FUNCTION UPPER-CASE(REQ-RULE))
+               IF FUNCTION TRIM(FUNCTION UPPER-CASE(WS-Rule-Field-2))
+                       = "DEFAULT"
+                   MOVE WS-Rule-Field-3 TO CR-DEFAULT-LABEL
+               ELSE
+                   IF CLASS-RULE-COUNT < 5
+                       ADD 1 TO CLASS-RULE-COUNT
+                       MOVE WS-Rule-Field-3
+                           TO CR-LABEL(CLASS-RULE-COUNT)
+                       MOVE FUNCTION NUMVAL(FUNCTION TRIM
+                               (WS-Rule-Field-4))
+                           TO CR-DIVISOR(CLASS-RULE-COUNT)
+                       MOVE FUNCTION NUMVAL(FUNCTION TRIM
+                               (WS-Rule-Field-5))
+                           TO CR-REMAINDER(CLASS-RULE-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+      *>Classify idx using the active rule table, leaving the
+      *>matching label in WS-Label. If nothing matches and the
+      *>rule has no default label, the number itself is used.
+       0310-CLASSIFY-IDX.
+           MOVE "N" TO WS-Rule-Matched
+           PERFORM VARYING CR-IDX FROM 1 BY 1
+                   UNTIL CR-IDX > CLASS-RULE-COUNT
+               DIVIDE idx BY CR-DIVISOR(CR-IDX)
+                   GIVING WS-Quotient REMAINDER WS-Remainder
+               IF WS-Remainder = CR-REMAINDER(CR-IDX)
+                   MOVE CR-LABEL(CR-IDX) TO WS-Label
+                   MOVE "Y" TO WS-Rule-Matched
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-Rule-Matched NOT = "Y"
+               IF CR-DEFAULT-LABEL = SPACES
+                   MOVE idx TO idx-text
+                   MOVE FUNCTION TRIM(idx-text) TO WS-Label
+               ELSE
+                   MOVE CR-DEFAULT-LABEL TO WS-Label
+               END-IF
+           END-IF.
+
+      *>idx is always even/odd regardless of which classification
+      *>rule is active; the summary report tracks that count
+      *>independently of the label a FizzBuzz-style rule assigns.
+       0320-TALLY-EVEN-ODD.
+           DIVIDE idx BY 2 GIVING WS-Quotient REMAINDER WS-Remainder
+           IF WS-Remainder = 0
+               ADD 1 TO WS-Even-Count
+           ELSE
+               ADD 1 TO WS-Odd-Count
+           END-IF
+           MOVE idx TO WS-Highest-Idx.
+
+      *>Periodic in-flight checkpoint: update this request's own
+      *>slot (bound/last-idx/running totals) and rewrite the whole
+      *>table so every other request's slot survives untouched.
+       0330-WRITE-CHECKPOINT.
+           PERFORM 0335-FIND-OR-ADD-CKPT-ENTRY
+           MOVE WS-Upper-Bound TO CKPT-BOUND(CKPT-MATCH-IDX)
+           MOVE idx TO CKPT-LAST-IDX(CKPT-MATCH-IDX)
+           MOVE "N" TO CKPT-COMPLETE(CKPT-MATCH-IDX)
+           MOVE WS-Even-Count TO CKPT-EVEN-COUNT(CKPT-MATCH-IDX)
+           MOVE WS-Odd-Count TO CKPT-ODD-COUNT(CKPT-MATCH-IDX)
+           PERFORM 0336-REWRITE-CHECKPOINT-FILE.
+
+       0331-WRITE-CHECKPOINT-COMPLETE.
+           PERFORM 0335-FIND-OR-ADD-CKPT-ENTRY
+           MOVE WS-Upper-Bound TO CKPT-BOUND(CKPT-MATCH-IDX)
+           MOVE WS-Upper-Bound TO CKPT-LAST-IDX(CKPT-MATCH-IDX)
+           MOVE "Y" TO CKPT-COMPLETE(CKPT-MATCH-IDX)
+           MOVE WS-Even-Count TO CKPT-EVEN-COUNT(CKPT-MATCH-IDX)
+           MOVE WS-Odd-Count TO CKPT-ODD-COUNT(CKPT-MATCH-IDX)
+           PERFORM 0336-REWRITE-CHECKPOINT-FILE.
+
+      *>Find this request's slot in the in-memory checkpoint table
+      *>by output name, adding a fresh slot if one doesn't exist
+      *>yet, so every request tracks its own completion state
+      *>instead of all requests sharing one checkpoint record.
+       0335-FIND-OR-ADD-CKPT-ENTRY.
+           MOVE 0 TO CKPT-MATCH-IDX
+           PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                   UNTIL CKPT-IDX > CKPT-TABLE-COUNT
+               IF FUNCTION TRIM(CKPT-NAME(CKPT-IDX)) =
+                       FUNCTION TRIM(WS-Output-Name)
+                   MOVE CKPT-IDX TO CKPT-MATCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF CKPT-MATCH-IDX = 0 AND CKPT-TABLE-COUNT < 200
+               ADD 1 TO CKPT-TABLE-COUNT
+               MOVE WS-Output-Name TO CKPT-NAME(CKPT-TABLE-COUNT)
+               MOVE 0 TO CKPT-BOUND(CKPT-TABLE-COUNT)
+               MOVE 0 TO CKPT-LAST-IDX(CKPT-TABLE-COUNT)
+               MOVE "N" TO CKPT-COMPLETE(CKPT-TABLE-COUNT)
+               MOVE 0 TO CKPT-EVEN-COUNT(CKPT-TABLE-COUNT)
+               MOVE 0 TO CKPT-ODD-COUNT(CKPT-TABLE-COUNT)
+               MOVE CKPT-TABLE-COUNT TO CKPT-MATCH-IDX
+           END-IF.
+
+      *>Rewrite GENCKPT from the in-memory table after every
+      *>update (instead of OPEN OUTPUT-ing just this one request's
+      *>row) so every request's completion state persists
+      *>independently - a truncate+rewrite of the whole table
+      *>avoids needing an indexed file here.
+       0336-REWRITE-CHECKPOINT-FILE.
+           OPEN OUTPUT Checkpoint
+           PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                   UNTIL CKPT-IDX > CKPT-TABLE-COUNT
+               MOVE CKPT-BOUND(CKPT-IDX) TO WS-Conv-Text
+               MOVE CKPT-LAST-IDX(CKPT-IDX) TO WS-Conv-Text2
+               MOVE CKPT-EVEN-COUNT(CKPT-IDX) TO WS-Even-Text
+               MOVE CKPT-ODD-COUNT(CKPT-IDX) TO WS-Odd-Text
+               MOVE SPACES TO CheckpointLine
+               STRING FUNCTION TRIM(CKPT-NAME(CKPT-IDX))
+                          DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Conv-Text) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Conv-Text2) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      CKPT-COMPLETE(CKPT-IDX) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Even-Text) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Odd-Text) DELIMITED BY SIZE
+                   INTO CheckpointLine
+               WRITE CheckpointLine
+           END-PERFORM
+           CLOSE Checkpoint.
+
+      *>Generate a standalone, compilable Dumb.cbl-style program.
+       0400-GENERATE-COBOL.
+           IF Resume-Request
+               OPEN EXTEND OutFile
+               IF WS-OutFile-Status NOT = "00"
+                   DISPLAY "Generator: resume target missing, "
+                       "starting fresh: " FUNCTION TRIM(WS-Output-Name)
+                   MOVE "N" TO WS-Resume-Request
+                   MOVE 1 TO WS-Start-Idx
+                   MOVE 0 TO WS-Even-Count
+                   MOVE 0 TO WS-Odd-Count
+                   MOVE 0 TO WS-Highest-Idx
+               END-IF
+           END-IF
+           IF NOT Resume-Request
+               OPEN OUTPUT OutFile
+               CLOSE OutFile
+               OPEN EXTEND OutFile
+               PERFORM 0410-WRITE-HEADER
+               PERFORM 0420-WRITE-RULE-LOAD-PARAGRAPH
+               PERFORM 0425-WRITE-AUDIT-OPEN-PARAGRAPH
+               PERFORM 0430-WRITE-MAIN-AND-VALIDATE
+           END-IF
+
+           PERFORM VARYING idx FROM WS-Start-Idx BY 1
+                   UNTIL idx > WS-Upper-Bound
+               PERFORM 0310-CLASSIFY-IDX
+               MOVE idx TO idx-text
+               MOVE SPACES TO lineText
+               STRING "             WHEN " DELIMITED BY SIZE
+                      FUNCTION TRIM(idx-text) DELIMITED BY SIZE
+                      ' MOVE "' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Label) DELIMITED BY SIZE
+                      '" TO Result-Label' DELIMITED BY SIZE
+                   INTO lineText
+               WRITE lineText
+               PERFORM 0320-TALLY-EVEN-ODD
+      *>Checkpoint after every row, not on a periodic interval -
+      *>idx must always match the last row actually written to
+      *>OutFile, or a resume re-appends whatever was written between
+      *>the last checkpoint and the real interruption point.
+               PERFORM 0330-WRITE-CHECKPOINT
+           END-PERFORM
+
+           PERFORM 0440-WRITE-FOOTER
+           CLOSE OutFile
+           PERFORM 0331-WRITE-CHECKPOINT-COMPLETE.
+
+       0410-WRITE-HEADER.
            MOVE "       IDENTIFICATION DIVISION." TO lineText.
            WRITE lineText.
            MOVE "       PROGRAM-ID. Dumb." TO lineText.
@@ -38,58 +463,512 @@
            WRITE lineText.
            MOVE " " TO lineText.
            WRITE lineText.
+           MOVE "       ENVIRONMENT DIVISION." TO lineText.
+           WRITE lineText.
+           MOVE "       INPUT-OUTPUT SECTION." TO lineText.
+           WRITE lineText.
+           MOVE "       FILE-CONTROL." TO lineText.
+           WRITE lineText.
+           MOVE SPACES TO lineText
+           STRING "           SELECT AuditLog ASSIGN TO "
+                  DELIMITED BY SIZE
+                  '"AUDITLOG"' DELIMITED BY SIZE
+               INTO lineText
+           WRITE lineText
+           MOVE "               ORGANIZATION IS LINE SEQUENTIAL"
+               TO lineText.
+           WRITE lineText.
+           MOVE "               FILE STATUS IS WS-Audit-Status."
+               TO lineText.
+           WRITE lineText.
+           MOVE SPACES TO lineText
+           STRING "           SELECT SysIn ASSIGN TO " DELIMITED BY SIZE
+                  '"SYSIN"' DELIMITED BY SIZE
+               INTO lineText
+           WRITE lineText
+           MOVE "               ORGANIZATION IS LINE SEQUENTIAL"
+               TO lineText.
+           WRITE lineText.
+           MOVE "               FILE STATUS IS WS-SysIn-Status."
+               TO lineText.
+           WRITE lineText.
+           MOVE " " TO lineText.
+           WRITE lineText.
            MOVE "       DATA DIVISION." TO lineText.
            WRITE lineText.
+           MOVE "       FILE SECTION." TO lineText.
+           WRITE lineText.
+           MOVE "       FD AuditLog." TO lineText.
+           WRITE lineText.
+           MOVE "       01 AuditLine PIC X(100)." TO lineText.
+           WRITE lineText.
+           MOVE "       FD SysIn." TO lineText.
+           WRITE lineText.
+           MOVE "       01 SysInLine PIC X(38)." TO lineText.
+           WRITE lineText.
+           MOVE " " TO lineText.
+           WRITE lineText.
            MOVE "       WORKING-STORAGE SECTION." TO lineText.
            WRITE lineText.
            MOVE "       01 Arg  PIC X(38)." TO lineText.
            WRITE lineText.
            MOVE "       01 Num  PIC 9(38)." TO lineText.
            WRITE lineText.
-           MOVE " " TO lineText. 
+           MOVE '       01 Sentinel-Value PIC X(38) VALUE "END".'
+               TO lineText.
+           WRITE lineText.
+           MOVE '       01 Arg-Is-Valid PIC X VALUE "Y".' TO lineText.
+           WRITE lineText.
+           MOVE "       01 Result-Label PIC X(10)." TO lineText.
+           WRITE lineText.
+           MOVE "       01 Num-Quotient PIC 9(38)." TO lineText.
+           WRITE lineText.
+           MOVE "       01 Num-Remainder PIC 9(4)." TO lineText.
+           WRITE lineText.
+           MOVE "       01 WS-Num-Edit PIC Z(37)9." TO lineText.
+           WRITE lineText.
+           MOVE "       01 WS-Rule-Matched PIC X." TO lineText.
+           WRITE lineText.
+           MOVE "       01 WS-Timestamp PIC X(21)." TO lineText.
+           WRITE lineText.
+           MOVE "       01 WS-Audit-Status PIC XX." TO lineText.
+           WRITE lineText.
+           MOVE "       01 WS-SysIn-Status PIC XX." TO lineText.
+           WRITE lineText.
+           MOVE '       01 WS-EOF-SysIn PIC X VALUE "N".' TO lineText.
+           WRITE lineText.
+           MOVE '           88 EOF-SysIn VALUE "Y".' TO lineText.
+           WRITE lineText.
+           MOVE " " TO lineText.
+           WRITE lineText.
+           MOVE '       COPY "CLASSRULE.cpy".' TO lineText.
+           WRITE lineText.
+           MOVE " " TO lineText.
            WRITE lineText.
            MOVE "       PROCEDURE DIVISION." TO lineText.
            WRITE lineText.
-           MOVE "           ACCEPT Arg FROM COMMAND-LINE." TO lineText.
+
+      *>Emit a 0100-LOAD-RULE-TABLE paragraph in the generated
+      *>program that matches this request's rule exactly, so the
+      *>WHEN OTHER fallback below classifies the same way the
+      *>generator itself did.
+       0420-WRITE-RULE-LOAD-PARAGRAPH.
+           MOVE "       0100-LOAD-RULE-TABLE." TO lineText.
+           WRITE lineText.
+           MOVE CLASS-RULE-COUNT TO WS-Conv-Text
+           MOVE SPACES TO lineText
+           STRING "           MOVE " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-Conv-Text) DELIMITED BY SIZE
+                  " TO CLASS-RULE-COUNT" DELIMITED BY SIZE
+               INTO lineText
+           WRITE lineText
+           PERFORM VARYING CR-IDX FROM 1 BY 1
+                   UNTIL CR-IDX > CLASS-RULE-COUNT
+               MOVE CR-IDX TO WS-Conv-Text
+               MOVE SPACES TO lineText
+               STRING '           MOVE "' DELIMITED BY SIZE
+                      FUNCTION TRIM(CR-LABEL(CR-IDX)) DELIMITED BY SIZE
+                      '" TO CR-LABEL(' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Conv-Text) DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                   INTO lineText
+               WRITE lineText
+               MOVE CR-DIVISOR(CR-IDX) TO WS-Conv-Text2
+               MOVE SPACES TO lineText
+               STRING "           MOVE " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Conv-Text2) DELIMITED BY SIZE
+                      " TO CR-DIVISOR(" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Conv-Text) DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                   INTO lineText
+               WRITE lineText
+               MOVE CR-REMAINDER(CR-IDX) TO WS-Conv-Text2
+               MOVE SPACES TO lineText
+               STRING "           MOVE " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Conv-Text2) DELIMITED BY SIZE
+                      " TO CR-REMAINDER(" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Conv-Text) DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                   INTO lineText
+               WRITE lineText
+           END-PERFORM
+           IF CR-DEFAULT-LABEL = SPACES
+               MOVE "           MOVE SPACES TO CR-DEFAULT-LABEL."
+                   TO lineText
+           ELSE
+               MOVE SPACES TO lineText
+               STRING '           MOVE "' DELIMITED BY SIZE
+                      FUNCTION TRIM(CR-DEFAULT-LABEL) DELIMITED BY SIZE
+                      '" TO CR-DEFAULT-LABEL' DELIMITED BY SIZE
+                   INTO lineText
+           END-IF
+           WRITE lineText.
+
+      *>Emit a paragraph that opens the audit log EXTEND-mode if it
+      *>already exists, or creates it first, the same
+      *>OPEN OUTPUT/CLOSE/OPEN EXTEND idiom Generator itself uses for
+      *>dumb.cbl, so each run appends to history instead of losing it.
+       0425-WRITE-AUDIT-OPEN-PARAGRAPH.
+           MOVE "       0150-OPEN-AUDIT-LOG." TO lineText.
+           WRITE lineText.
+           MOVE "           OPEN EXTEND AuditLog." TO lineText.
            WRITE lineText.
-           MOVE "           UNSTRING Arg DELIMITED BY SPACE INTO Num."
+           MOVE '           IF WS-Audit-Status NOT = "00"'
                TO lineText.
            WRITE lineText.
-           MOVE "           EVALUATE Num" TO lineText.
+           MOVE "               OPEN OUTPUT AuditLog" TO lineText.
+           WRITE lineText.
+           MOVE "               CLOSE AuditLog" TO lineText.
+           WRITE lineText.
+           MOVE "               OPEN EXTEND AuditLog" TO lineText.
+           WRITE lineText.
+           MOVE "           END-IF." TO lineText.
            WRITE lineText.
 
-      *Generate isEvenOrOdd
-           PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > num
-             *>convert index to string
-             MOVE idx TO idx-text
+      *>Emit the main control flow: single-shot command-line mode
+      *>when Arg is supplied, interactive loop mode (req 009) when
+      *>it is blank, sharing validation (req 003), classification
+      *>with the WHEN OTHER fallback (req 002), and the audit
+      *>ledger (req 004) across both paths.
+       0430-WRITE-MAIN-AND-VALIDATE.
+           MOVE "       MAIN-LOGIC." TO lineText.
+           WRITE lineText.
+           MOVE "           PERFORM 0100-LOAD-RULE-TABLE." TO lineText.
+           WRITE lineText.
+           MOVE "           PERFORM 0150-OPEN-AUDIT-LOG." TO lineText.
+           WRITE lineText.
+           MOVE "           ACCEPT Arg FROM COMMAND-LINE." TO lineText.
+           WRITE lineText.
+           MOVE "           IF Arg = SPACES" TO lineText.
+           WRITE lineText.
+           MOVE "               PERFORM 0900-INTERACTIVE-LOOP"
+               TO lineText.
+           WRITE lineText.
+           MOVE "           ELSE" TO lineText.
+           WRITE lineText.
+           MOVE "               PERFORM 0200-VALIDATE-ARG"
+               TO lineText.
+           WRITE lineText.
+           MOVE '               IF Arg-Is-Valid = "Y"' TO lineText.
+           WRITE lineText.
+           MOVE "                   UNSTRING Arg DELIMITED BY SPACE"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                       INTO Num" TO lineText.
+           WRITE lineText.
+           MOVE "                   PERFORM 0300-CLASSIFY-NUM"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                   PERFORM 0600-WRITE-AUDIT"
+               TO lineText.
+           WRITE lineText.
+           MOVE "               END-IF" TO lineText.
+           WRITE lineText.
+           MOVE "           END-IF." TO lineText.
+           WRITE lineText.
+           MOVE "           CLOSE AuditLog." TO lineText.
+           WRITE lineText.
+           MOVE "           STOP RUN." TO lineText.
+           WRITE lineText.
+           MOVE " " TO lineText.
+           WRITE lineText.
 
-             IF toggle = 1
-               MOVE " odd'" TO isEven
-               MOVE isEven(2:4) TO isEven
-             ELSE
-               MOVE "even'" TO isEven
-             END-IF
+      *>req 009's interactive loop reads SYSIN through a real FD
+      *>with AT END handling (instead of a bare ACCEPT) so running
+      *>off the end of SYSIN without the "END" sentinel stops the
+      *>loop instead of spinning on blank input forever.
+           MOVE "       0900-INTERACTIVE-LOOP." TO lineText.
+           WRITE lineText.
+           MOVE "           OPEN INPUT SysIn." TO lineText.
+           WRITE lineText.
+      *>GnuCOBOL only fires the AT END/NOT AT END phrase of a READ
+      *>for status "10"; a READ against a file that never opened
+      *>(status "35"/"47" here, e.g. no SYSIN data source wired
+      *>up) runs neither branch, so EOF-SysIn is tested against
+      *>WS-SysIn-Status directly instead - that covers a clean
+      *>end-of-file exactly the same as an absent/unopened SYSIN.
+           MOVE '           IF WS-SysIn-Status NOT = "00"'
+               TO lineText.
+           WRITE lineText.
+           MOVE "               SET EOF-SysIn TO TRUE" TO lineText.
+           WRITE lineText.
+           MOVE "           END-IF." TO lineText.
+           WRITE lineText.
+           MOVE "           PERFORM UNTIL EOF-SysIn" TO lineText.
+           WRITE lineText.
+           MOVE '               DISPLAY "Enter a number (END to quit):"'
+               TO lineText.
+           WRITE lineText.
+           MOVE "               READ SysIn INTO Arg" TO lineText.
+           WRITE lineText.
+           MOVE '               IF WS-SysIn-Status NOT = "00"'
+               TO lineText.
+           WRITE lineText.
+           MOVE "                   SET EOF-SysIn TO TRUE" TO lineText.
+           WRITE lineText.
+           MOVE "               ELSE" TO lineText.
+           WRITE lineText.
+           MOVE "                   IF Arg = Sentinel-Value"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                       SET EOF-SysIn TO TRUE"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                   ELSE" TO lineText.
+           WRITE lineText.
+           MOVE "                       PERFORM 0200-VALIDATE-ARG"
+               TO lineText.
+           WRITE lineText.
+           MOVE '                       IF Arg-Is-Valid = "Y"'
+               TO lineText.
+           WRITE lineText.
+           MOVE "                           UNSTRING Arg"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                             DELIMITED BY SPACE"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                               INTO Num" TO lineText.
+           WRITE lineText.
+           MOVE "                           PERFORM 0300-CLASSIFY-NUM"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                           PERFORM 0600-WRITE-AUDIT"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                       END-IF" TO lineText.
+           WRITE lineText.
+           MOVE "                   END-IF" TO lineText.
+           WRITE lineText.
+           MOVE "               END-IF" TO lineText.
+           WRITE lineText.
+           MOVE "           END-PERFORM." TO lineText.
+           WRITE lineText.
+           MOVE "           CLOSE SysIn." TO lineText.
+           WRITE lineText.
+           MOVE " " TO lineText.
+           WRITE lineText.
 
-             MULTIPLY toggle BY -1 GIVING toggle
+      *>Validation paragraph (req 003): Arg is an unsigned digit
+      *>string (PIC X), so NUMERIC already rejects signs, decimal
+      *>points and other junk; a distinct RETURN-CODE lets JCL
+      *>test the condition code on bad input.
+           MOVE "       0200-VALIDATE-ARG." TO lineText.
+           WRITE lineText.
+           MOVE '           MOVE "Y" TO Arg-Is-Valid.' TO lineText.
+           WRITE lineText.
+      *>Reset RETURN-CODE per value, not just Arg-Is-Valid - in the
+      *>interactive loop (req 009) this is called once per entry,
+      *>so without the reset one bad value early in a session would
+      *>permanently pin the job's condition code at 16 even though
+      *>every later value validated fine.
+           MOVE "           MOVE 0 TO RETURN-CODE." TO lineText.
+           WRITE lineText.
+           MOVE "           IF Arg = SPACES" TO lineText.
+           WRITE lineText.
+           MOVE "               OR FUNCTION TRIM(Arg) IS NOT NUMERIC"
+               TO lineText.
+           WRITE lineText.
+           MOVE '           DISPLAY "Dumb: rejected - invalid Arg: "'
+               TO lineText.
+           WRITE lineText.
+           MOVE "               Arg" TO lineText.
+           WRITE lineText.
+           MOVE '               MOVE "N" TO Arg-Is-Valid' TO lineText.
+           WRITE lineText.
+           MOVE "               MOVE 16 TO RETURN-CODE" TO lineText.
+           WRITE lineText.
+           MOVE "           END-IF." TO lineText.
+           WRITE lineText.
+           MOVE " " TO lineText.
+           WRITE lineText.
 
-             STRING
-               "             WHEN " DELIMITED BY SIZE
-               FUNCTION TRIM(idx-text) DELIMITED BY SPACE
-               " DISPLAY '"         DELIMITED BY SIZE
-               FUNCTION TRIM(idx-text) DELIMITED BY SPACE
-               " is "               DELIMITED BY SIZE
-               isEven               DELIMITED BY SIZE
-               INTO lineText
-            WRITE lineText
-           END-PERFORM.
+      *>Classification paragraph: the explicit table built by the
+      *>generator, plus the generic WHEN OTHER fallback (req 002)
+      *>that walks CLASS-RULE-TABLE for anything outside it.
+           MOVE "       0300-CLASSIFY-NUM." TO lineText.
+           WRITE lineText.
+           MOVE "           EVALUATE Num" TO lineText.
+           WRITE lineText.
 
-      *Append footer
-           MOVE "           END-EVALUATE" TO lineText.
+       0440-WRITE-FOOTER.
+           MOVE "             WHEN OTHER" TO lineText.
+           WRITE lineText.
+           MOVE '               MOVE "N" TO WS-Rule-Matched'
+               TO lineText.
+           WRITE lineText.
+           MOVE "               PERFORM VARYING CR-IDX FROM 1 BY 1"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                 UNTIL CR-IDX > CLASS-RULE-COUNT"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                 DIVIDE Num BY CR-DIVISOR(CR-IDX)"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                   GIVING Num-Quotient"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                   REMAINDER Num-Remainder"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                 IF Num-Remainder ="
+               TO lineText.
+           WRITE lineText.
+           MOVE "                     CR-REMAINDER(CR-IDX)"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                   MOVE CR-LABEL(CR-IDX)"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                     TO Result-Label"
+               TO lineText.
+           WRITE lineText.
+           MOVE '                   MOVE "Y" TO WS-Rule-Matched'
+               TO lineText.
+           WRITE lineText.
+           MOVE "                   EXIT PERFORM" TO lineText.
+           WRITE lineText.
+           MOVE "                 END-IF" TO lineText.
+           WRITE lineText.
+           MOVE "               END-PERFORM" TO lineText.
+           WRITE lineText.
+           MOVE '               IF WS-Rule-Matched NOT = "Y"'
+               TO lineText.
+           WRITE lineText.
+           MOVE "                 IF CR-DEFAULT-LABEL = SPACES"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                   MOVE Num TO WS-Num-Edit"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                   MOVE FUNCTION TRIM(WS-Num-Edit)"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                     TO Result-Label" TO lineText.
            WRITE lineText.
-           MOVE "       STOP RUN." TO lineText.
+           MOVE "                 ELSE" TO lineText.
+           WRITE lineText.
+           MOVE "                   MOVE CR-DEFAULT-LABEL"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                     TO Result-Label" TO lineText.
+           WRITE lineText.
+           MOVE "                 END-IF" TO lineText.
+           WRITE lineText.
+           MOVE "               END-IF" TO lineText.
+           WRITE lineText.
+           MOVE "           END-EVALUATE." TO lineText.
+           WRITE lineText.
+           MOVE "           MOVE Num TO WS-Num-Edit." TO lineText.
+           WRITE lineText.
+           MOVE "           DISPLAY FUNCTION TRIM(WS-Num-Edit)"
+               TO lineText.
+           WRITE lineText.
+           MOVE '               " is " FUNCTION TRIM(Result-Label).'
+               TO lineText.
+           WRITE lineText.
+           MOVE " " TO lineText.
+           WRITE lineText.
+           MOVE "       0600-WRITE-AUDIT." TO lineText.
+           WRITE lineText.
+           MOVE "           MOVE FUNCTION CURRENT-DATE"
+               TO lineText.
+           WRITE lineText.
+           MOVE "               TO WS-Timestamp." TO lineText.
+           WRITE lineText.
+           MOVE "           MOVE SPACES TO AuditLine." TO lineText.
+           WRITE lineText.
+           MOVE "           STRING WS-Timestamp DELIMITED BY SIZE"
+               TO lineText.
+           WRITE lineText.
+           MOVE '                  " " DELIMITED BY SIZE'
+               TO lineText.
+           WRITE lineText.
+           MOVE "                  FUNCTION TRIM(Arg)"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                      DELIMITED BY SIZE"
+               TO lineText.
+           WRITE lineText.
+           MOVE '                  " " DELIMITED BY SIZE'
+               TO lineText.
+           WRITE lineText.
+           MOVE "                  FUNCTION TRIM(Result-Label)"
+               TO lineText.
+           WRITE lineText.
+           MOVE "                      DELIMITED BY SIZE"
+               TO lineText.
+           WRITE lineText.
+           MOVE "               INTO AuditLine" TO lineText.
+           WRITE lineText.
+           MOVE "           WRITE AuditLine." TO lineText.
            WRITE lineText.
 
-      *Close off
-           CLOSE dumb.
-           STOP RUN.
-           
\ No newline at end of file
+      *>Generate a flat CSV lookup file (req 006) instead of a
+      *>compilable program: one "idx,label" row per value. Record
+      *>layout: column 1 = idx (up to 18 digits), column 2 = the
+      *>classification label assigned by the active rule table.
+       0500-GENERATE-CSV.
+           IF Resume-Request
+               OPEN EXTEND OutFile
+               IF WS-OutFile-Status NOT = "00"
+                   DISPLAY "Generator: resume target missing, "
+                       "starting fresh: " FUNCTION TRIM(WS-Output-Name)
+                   MOVE "N" TO WS-Resume-Request
+                   MOVE 1 TO WS-Start-Idx
+                   MOVE 0 TO WS-Even-Count
+                   MOVE 0 TO WS-Odd-Count
+                   MOVE 0 TO WS-Highest-Idx
+               END-IF
+           END-IF
+           IF NOT Resume-Request
+               OPEN OUTPUT OutFile
+               CLOSE OutFile
+               OPEN EXTEND OutFile
+               MOVE "idx,label" TO lineText
+               WRITE lineText
+           END-IF
+
+           PERFORM VARYING idx FROM WS-Start-Idx BY 1
+                   UNTIL idx > WS-Upper-Bound
+               PERFORM 0310-CLASSIFY-IDX
+               MOVE idx TO idx-text
+               MOVE SPACES TO lineText
+               STRING FUNCTION TRIM(idx-text) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Label) DELIMITED BY SIZE
+                   INTO lineText
+               WRITE lineText
+               PERFORM 0320-TALLY-EVEN-ODD
+      *>Checkpoint after every row - see 0400-GENERATE-COBOL for why
+      *>idx must always match the last row actually written.
+               PERFORM 0330-WRITE-CHECKPOINT
+           END-PERFORM
+
+           CLOSE OutFile
+           PERFORM 0331-WRITE-CHECKPOINT-COMPLETE.
+
+      *>Append this request's generation summary (req 005) to the
+      *>batch report so operations can confirm size before the
+      *>dumb.cbl output is compiled.
+       0700-WRITE-REPORT.
+           OPEN EXTEND RptFile
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Gen-Date
+           MOVE WS-Even-Count TO WS-Even-Text
+           MOVE WS-Odd-Count TO WS-Odd-Text
+           MOVE WS-Highest-Idx TO WS-Highest-Text
+           MOVE SPACES TO ReportLine
+           STRING "Generated " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-Output-Name) DELIMITED BY SIZE
+                  ": even=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-Even-Text) DELIMITED BY SIZE
+                  " odd=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-Odd-Text) DELIMITED BY SIZE
+                  " highest-idx=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-Highest-Text) DELIMITED BY SIZE
+                  " date=" DELIMITED BY SIZE
+                  WS-Gen-Date DELIMITED BY SIZE
+               INTO ReportLine
+           WRITE ReportLine
+           CLOSE RptFile.
